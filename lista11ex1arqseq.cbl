@@ -1,204 +1,1136 @@
-      $set sourceformat"free"
-      *>Divisão de Identificação do Programa
-       identification division.
-       program-id. "lista11ex1arqseq".
-       author. "Elaine Martina Andre".
-       installation. "PC".
-       date-written. 24/07/2020.
-       date-compiled. 24/07/2020.
-
-      *>Divisão Para Configuração do Ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos Recursos Externos
-       input-output section.
-       file-control.
-
-           select arqTemperaturas assign to "arqTemperaturas.txt" *>  Select - Add o Nome do Arquivo (Arquivo Logico) e...  Assign - Associa o Arquivo Fisico
-           organization is line sequential                        *> Organization - Forma de Organização dos Dados
-           access mode is sequential                              *> Acess - Como Vou Acessar os Dados
-           lock mode is automatic                                 *> Para mais de Um Usuario usar ao Mesmo Tempo - Evita Perda de Dados
-           file status is ws-fs-arqTemperaturas.                  *> File Status- O Status da Ultima Operação
-
-       i-o-control.
-
-      *>Declaração de Variáveis
-       data division.
-
-      *>----Variaveis de Arquivos
-       file section.
-       fd arqTemperaturas.
-       01 fd-temperaturas.
-          05 fd-temp                               pic s9(02)v99.
-
-      *>----Variaveis de Trabalho
-       working-storage section.
-       77  ws-fs-arqTemperaturas                   pic  9(02).
-
-       01 ws-temperaturas occurs 30.
-          05 ws-temp                               pic s9(02)v99.
-
-       77 ws-media-temp                            pic s9(02)v99.
-       77 ws-temp-total                            pic s9(03)v99.
-
-       77 ws-dia                                   pic 9(02).
-       77 ws-ind-temp                              pic 9(02).
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 filler                                pic x(01) value "-".
-          05 ws-msn-erro-cod                       pic 9(02).
-          05 filler                                pic x(01) value space.
-          05 ws-msn-erro-text                      pic x(42).
-
-       77 ws-sair                                  pic x(01).
-
-
-      *>----Variaveis Para Comunicação Entre Programas
-       linkage section.
-
-
-      *>----Declaração de Tela
-       screen section.
-
-      *>Declaração do Corpo do Programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de Inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-      *>   Open Input - Abre o Arquivo Para Leitura
-           open input arqTemperaturas.
-      *>   Tratamento de Erro - Caso File Status Seja Diferente de Zero é Por que Ocorreu Erro ao Abrir o Arquivo
-           if  ws-fs-arqTemperaturas <> 0 then
-               move 1                                     to ws-msn-erro-ofsset
-               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
-               move "Erro ao Abrir Arq. arqTemperaturas " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-      *>   Executar Variando o Indice de Temperatura Ate Que Chegue a 30 Temperaturas ou o File Status Seja Igual a 10 (Fim do Arquivo)
-           perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemperaturas = 10
-                                                      or ws-ind-temp > 30
-      *>       Ler o Arquivo
-               read arqTemperaturas into ws-temp(ws-ind-temp)
-      *>       Tratamento de Erro - Caso File Status Seja Diferente de Zero e 10 é Por que Ocorreu Erro ao Ler o Arquivo
-               if  ws-fs-arqTemperaturas <> 0
-               and ws-fs-arqTemperaturas <> 10  then
-                   move 2                                      to ws-msn-erro-ofsset
-                   move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
-                   move "Erro ao Ler Arq. arqTemperaturas "    to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-           end-perform
-
-      *>   Fechar o Arquivo
-           close arqTemperaturas.
-      *>   Tratamento de Erro - Caso File Status Seja Diferente de Zero é Por que Ocorreu Erro ao Fechar o Arquivo
-           if  ws-fs-arqTemperaturas <> 0 then
-               move 3                                      to ws-msn-erro-ofsset
-               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
-               move "Erro ao Fechar Arq. arqTemperaturas " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento Principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-      *>   Chamando a Section de Calculo da Média da Temperatura
-           perform calculo-media-temp
-
-      *>   Menu do Sistema - Executar Até Que a Opção Sair Seja Igual a "S" ou "s"
-           perform until ws-sair = "S"
-                      or ws-sair = "s"
-      *>       Limpar Tela
-               display erase
-
-               display "Dia a Ser Testado: "
-               accept ws-dia
-
-      *>       Verificando se o Dia Informado Está Dentro do Intervalo de 1 a 30
-               if  ws-dia >= 1
-               and ws-dia <= 30 then
-      *>           Verificando se o Dia Informado Está Acima, Abaixo ou Está na Média
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A Temperatura do Dia " ws-dia " Esta Acima da Media"
-                   else
-                       if ws-temp(ws-dia) < ws-media-temp then
-                           display "A Temperatura do Dia " ws-dia " Esta Abaixo da Media"
-                       else
-                           display "A Temperatura Esta na Media"
-                       end-if
-                   end-if
-               else
-                   display "Dia Fora do Intervalo Valido (1 - 30)"
-               end-if
-
-               display "'T'estar Outra Temperatura"
-               display "'S'air"
-               accept ws-sair
-
-           end-perform
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>                     Calculo da Média de Temperatura
-      *>------------------------------------------------------------------------
-       calculo-media-temp section.
-
-      *>   Inicializando a Variavel de Temperatura Total
-           move 0 to ws-temp-total
-
-      *>   Executar Variando o Indice de Temperatura Ate Que o Indice Seja Maior Que 30
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
-      *>       Calculando a Temperatura Total
-               compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
-           end-perform
-      *>   Calculando a Media das Temperaturas
-           compute ws-media-temp = ws-temp-total/30
-
-           .
-       calculo-media-temp-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                     Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-
-      *>   Caso Finalize de Forma Anormal a Mensagem de Erro Aparecerá
-           display erase
-           display ws-msn-erro
-
-           stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>                            Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-           stop run
-
-           .
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+      *>Divisão de Identificação do Programa
+       identification division.
+       program-id. "lista11ex1arqseq".
+       author. "Elaine Martina Andre".
+       installation. "PC".
+       date-written. 24/07/2020.
+       date-compiled. 24/07/2020.
+
+      *>Divisão Para Configuração do Ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos Recursos Externos
+       input-output section.
+       file-control.
+
+           select arqTemperaturas assign to "arqTemperaturas.txt" *>  Select - Add o Nome do Arquivo (Arquivo Logico) e...  Assign - Associa o Arquivo Fisico
+           organization is line sequential                        *> Organization - Forma de Organização dos Dados
+           access mode is sequential                              *> Acess - Como Vou Acessar os Dados
+           lock mode is automatic                                 *> Para mais de Um Usuario usar ao Mesmo Tempo - Evita Perda de Dados
+           file status is ws-fs-arqTemperaturas.                  *> File Status- O Status da Ultima Operação
+
+           select arqRelatorioTemperaturas assign to "arqRelatorioTemperaturas.txt" *> Relatorio Impresso com o Desvio Diario em Relação a Media
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelatorio.
+
+           select arqTemperaturasRejeitadas assign to "arqTemperaturasRejeitadas.txt" *> Quarentena das Leituras Invalidas ou Fora da Faixa -50 a 60
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRejeitadas.
+
+      *>   Arquivo de Controle do Modo Batch - Se Existir, Dispara o Processamento Não Interativo
+           select arqDiasConsulta assign to "arqDiasConsulta.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqDiasConsulta.
+
+      *>   Checkpoint da Carga - Guarda Quantos Registros Ja Foram Lidos Com Sucesso Para Não Recomeçar do Zero Apos Erro
+           select arqCheckpoint assign to "arqCheckpoint.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCheckpoint.
+
+      *>   Feed CSV (Estação;Dia;Temp;Media;Status) Para Planilha/Monitoramento - Uma Linha Por Checagem de Dia, Sempre Anexada
+           select arqTemperaturasResultado assign to "arqTemperaturasResultado.csv"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqResultado.
+
+      *>   Log dos Alertas de Reconciliação (Dias Faltantes/Duplicados) - Para o Modo Batch Não Terminar Sem Deixar Rastro
+           select arqAlertasReconciliacao assign to "arqAlertasReconciliacao.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAlertas.
+
+       i-o-control.
+
+      *>Declaração de Variáveis
+       data division.
+
+      *>----Variaveis de Arquivos
+       file section.
+       fd arqTemperaturas.
+       01 fd-temperaturas.
+          05 fd-estacao                            pic x(05).
+          05 fd-data                               pic 9(08).
+          05 fd-dia                                pic 9(03).
+          05 fd-temp                               pic s9(02)v99.
+
+       fd arqRelatorioTemperaturas.
+       01 fd-rel-linha                             pic x(80).
+
+       fd arqTemperaturasRejeitadas.
+       01 fd-rej-linha                             pic x(80).
+
+       fd arqDiasConsulta.
+       01 fd-consulta.
+          05 fd-consulta-estacao                   pic x(05).
+          05 fd-consulta-dia                       pic 9(03).
+
+      *>   Primeira Linha do Checkpoint - Quantos Registros Ja Foram Processados e Quantas Estações Vem a Seguir
+       fd arqCheckpoint.
+       01 fd-chk-cabecalho.
+          05 fd-chk-cab-ind-temp-checkpoint        pic 9(05).
+          05 fd-chk-cab-qtd-estacoes               pic 9(02).
+      *>   Switch de Continuação (Ver ws-sw-continuacao) no Momento do Checkpoint - Se o Erro Ocorreu Logo Apos
+      *>   um Registro Comprido Demais (Status 06), o Reinicio Precisa Saber Que a Proxima Leitura da Carga é
+      *>   Só o Resto Daquela Linha, Não uma Leitura Nova, Senão Ela Seria Processada Como se Fosse Valida
+          05 fd-chk-cab-continuacao                pic x(01).
+
+      *>   Uma Linha de Cabeçalho Por Estação Ja Carregada (Codigo e Quantidade de Leituras Boas), Seguida da
+      *>   Quantidade de Leituras Dela - Assim o Reinicio Restaura a Tabela de Estações Inteira Direto do
+      *>   Checkpoint, ao Inves de Ter Que Reler e Reprocessar os Registros Anteriores do Arquivo Original
+       01 fd-chk-estacao-cab.
+          05 fd-chk-est-cod                        pic x(05).
+          05 fd-chk-est-qtd-temp                   pic 9(03).
+
+      *>   Uma Leitura Boa Ja Carregada da Estação do Cabeçalho Anterior
+       01 fd-chk-leitura.
+          05 fd-chk-leit-dia                       pic 9(03).
+          05 fd-chk-leit-data                      pic 9(08).
+          05 fd-chk-leit-valor                     pic s9(02)v99.
+
+       fd arqTemperaturasResultado.
+       01 fd-csv-linha                             pic x(80).
+
+       fd arqAlertasReconciliacao.
+       01 fd-alerta-linha                          pic x(80).
+
+      *>----Variaveis de Trabalho
+       working-storage section.
+       77  ws-fs-arqTemperaturas                   pic  9(02).
+       77  ws-fs-arqRelatorio                      pic  9(02).
+       77  ws-fs-arqRejeitadas                     pic  9(02).
+       77  ws-fs-arqDiasConsulta                   pic  9(02).
+       77  ws-fs-arqCheckpoint                     pic  9(02).
+       77  ws-fs-arqResultado                      pic  9(02).
+       77  ws-fs-arqAlertas                        pic  9(02).
+
+      *>   Faixa Valida de Temperatura Aceita - Fora Disso a Leitura é Rejeitada
+       77  ws-temp-min-valida                      pic s9(02)v99 value -50.
+       77  ws-temp-max-valida                      pic s9(02)v99 value 60.
+
+      *>   Valor Digitado na Correção de Leitura - So vai Para a Tabela se Estiver Dentro da Faixa Valida
+       77  ws-temp-valor-corrigido                 pic s9(02)v99.
+
+      *>   Tabela de Estações - Cada Estação Guarda Ate 366 Leituras (Ano Cheio),
+      *>   a Quantidade Realmente Carregada em Cada Uma Fica em ws-estacao-qtd-temp
+       01 ws-estacoes occurs 50.
+          05 ws-estacao-cod                        pic x(05).
+          05 ws-estacao-qtd-temp                   pic 9(03).
+          05 ws-estacao-temperaturas occurs 366.
+             10 ws-temp-dia                         pic 9(03).
+             10 ws-temp-data                        pic 9(08).
+             10 ws-temp-valor                       pic s9(02)v99.
+
+       77 ws-qtd-estacoes                           pic 9(02).
+       77 ws-ind-estacao                            pic 9(02).
+       77 ws-ind-estacao-achado                     pic 9(02).
+       77 ws-estacao-atual                          pic 9(02).
+       77 ws-cod-estacao                            pic x(05).
+
+       77 ws-media-temp                            pic s9(02)v99.
+       77 ws-temp-total                            pic s9(05)v99.
+
+      *>   Estatisticas Complementares - Minimo, Maximo e Desvio Padrão
+       77 ws-temp-min                              pic s9(02)v99.
+       77 ws-temp-max                              pic s9(02)v99.
+       77 ws-dia-temp-min                          pic 9(03).
+       77 ws-dia-temp-max                          pic 9(03).
+       77 ws-soma-quad-desvio                      pic s9(07)v9999.
+       77 ws-desvio-padrao                         pic s9(02)v9999.
+
+       77 ws-dia                                   pic 9(03).
+       77 ws-ind-temp                              pic 9(05).
+       77 ws-qtd-temp                              pic 9(03).
+
+      *>   Um Registro Mais Comprido que o Layout do FD (Status 06) Volta Partido em Duas Leituras - a Segunda Parte
+      *>   Chega na Leitura Seguinte Como se Fosse um Registro Novo (Status 0) - Este Switch Marca Que Ela é Só o
+      *>   Resto da Linha Anterior, Para Não Ser Tratada Como Uma Leitura Valida
+       77 ws-sw-continuacao                         pic x(01) value "N".
+           88 ws-continuacao-pendente                value "S".
+
+      *>   Auxiliares da Reconciliação de Dias Faltantes/Duplicados Por Estação
+       77 ws-ind-dia-verif                         pic 9(03).
+       77 ws-ind-temp-verif                        pic 9(05).
+       77 ws-qtd-ocorrencias-dia                    pic 9(03).
+       77 ws-maior-dia-estacao                      pic 9(03).
+
+      *>   Checkpoint de Reinicio - Quantos Registros Ja Foram Lidos Com Sucesso em uma Carga Anterior
+       77 ws-ind-temp-checkpoint                    pic 9(05) value 1.
+       77 ws-ind-temp-descarte                      pic 9(05).
+       77 ws-chk-valor-grava                        pic 9(05).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       77 ws-sair                                  pic x(01).
+       77 ws-opcao                                 pic x(01).
+
+      *>   Linha da Quarentena de Leituras Rejeitadas (Estação, Dia, Valor Bruto e Motivo - Faixa, Registro ou Tabela Cheia)
+       01 ws-rej-linha.
+          05 ws-rej-estacao                        pic x(05).
+          05 filler                                pic x(03) value " - ".
+          05 ws-rej-dia                            pic z(02)9.
+          05 filler                                pic x(03) value " - ".
+          05 ws-rej-temp                            pic -(02)9,99.
+          05 ws-rej-motivo                         pic x(26).
+
+      *>   Linha do Relatorio de Desvio Diario em Relação a Media
+       01 ws-rel-linha.
+          05 ws-rel-estacao                        pic x(05).
+          05 filler                                pic x(03) value " - ".
+          05 ws-rel-dia                            pic z(02)9.
+          05 filler                                pic x(03) value " - ".
+          05 ws-rel-temp                            pic -(02)9,99.
+          05 filler                                pic x(03) value " / ".
+          05 ws-rel-media                          pic -(02)9,99.
+          05 filler                                pic x(03) value " - ".
+          05 ws-rel-status                         pic x(20).
+
+      *>   Linha de Alerta da Reconciliação (Estação, Dia e Mensagem) - Mesmo Jeito de Exibir de ws-msn-erro, Não é Fatal
+       01 ws-alerta-linha.
+          05 ws-alerta-estacao                     pic x(05).
+          05 filler                                pic x(01) value "-".
+          05 ws-alerta-dia                         pic 9(03).
+          05 filler                                pic x(01) value space.
+          05 ws-alerta-text                        pic x(34).
+
+      *>   Linha do Feed CSV no Formato Pedido (Dia;Temp;Media;Status) - Usada Quando Só Ha Uma Estação Carregada
+       01 ws-csv-linha-simples.
+          05 ws-csv-simples-dia                    pic 9(03).
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-simples-temp                   pic -(02)9,99.
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-simples-media                  pic -(02)9,99.
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-simples-status                 pic x(20).
+
+      *>   Linha do Feed CSV com a Estação na Frente (Estação;Dia;Temp;Media;Status) - Usada Quando Ha Mais de Uma
+      *>   Estação Carregada, Onde Dia;Temp;Media;Status Sozinho Seria Ambiguo
+       01 ws-csv-linha-estacao.
+          05 ws-csv-estacao                        pic x(05).
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-dia                            pic 9(03).
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-temp                           pic -(02)9,99.
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-media                          pic -(02)9,99.
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-status                         pic x(20).
+
+       77 ws-csv-status-texto                      pic x(20).
+
+
+      *>----Variaveis Para Comunicação Entre Programas
+       linkage section.
+
+
+      *>----Declaração de Tela
+       screen section.
+
+      *>Declaração do Corpo do Programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>   Open Input - Abre o Arquivo Para Leitura
+           open input arqTemperaturas.
+      *>   Tratamento de Erro - Caso File Status Seja Diferente de Zero é Por que Ocorreu Erro ao Abrir o Arquivo
+           if  ws-fs-arqTemperaturas <> 0 then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Abrir a Quarentena de Leituras Rejeitadas Para Gravação
+           open output arqTemperaturasRejeitadas.
+           if  ws-fs-arqRejeitadas <> 0 then
+               move 6                                            to ws-msn-erro-ofsset
+               move ws-fs-arqRejeitadas                          to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqTemperaturasRejeit. " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Zerar a Quantidade de Estações Carregadas
+           move 0 to ws-qtd-estacoes
+
+      *>   Verifica Se Existe Checkpoint de uma Carga Anterior Que Parou no Meio Por Erro
+           perform verifica-checkpoint
+
+      *>   Se Houver Checkpoint de uma Carga Anterior, a Tabela de Estações Inteira Ja Foi Restaurada em
+      *>   Verifica-Checkpoint - os Registros Antes do Ponto Onde Parou Só Precisam Ser Pulados no Arquivo
+      *>   Original (Posicionar a Leitura), Não Relidos e Reprocessados de Novo
+           if  ws-ind-temp-checkpoint > 1 then
+               perform varying ws-ind-temp-descarte from 1 by 1
+                         until ws-ind-temp-descarte >= ws-ind-temp-checkpoint
+                         or    ws-fs-arqTemperaturas = 10
+                   read arqTemperaturas
+                   if  ws-fs-arqTemperaturas <> 0
+                   and ws-fs-arqTemperaturas <> 10
+                   and ws-fs-arqTemperaturas <> 06  then
+                       move 13                                         to ws-msn-erro-ofsset
+                       move ws-fs-arqTemperaturas                      to ws-msn-erro-cod
+                       move "Erro ao Reler Arq. no Checkpoint "        to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-perform
+           end-if
+
+      *>   Executar Variando o Numero do Registro Lido Ate Que o Arquivo Acabe (Sem Limite Fixo de Registros - Pode Haver Varias
+      *>   Estações) - o Fim é Sempre Dado Pelo Status 10 (Fim de Arquivo); Nenhum Teste Adicional de Contagem é Necessario
+      *>   Aqui Porque ws-ind-temp (Pic 9(05)) Não Tem Folga Para um Limite Numerico Maior que o Proprio Campo Ja Cobre
+           perform varying ws-ind-temp from ws-ind-temp-checkpoint by 1 until ws-fs-arqTemperaturas = 10
+      *>       Ler o Arquivo
+               read arqTemperaturas
+      *>       Tratamento de Erro - Diferente de Zero, 10 e 06 é Erro de Verdade ao Ler o Arquivo (06 é só um
+      *>       Registro Mal Formado, Mais Comprido que o Layout do FD, Tratado Como Quarentena Abaixo)
+               if  ws-fs-arqTemperaturas <> 0
+               and ws-fs-arqTemperaturas <> 10
+               and ws-fs-arqTemperaturas <> 06  then
+                   compute ws-chk-valor-grava = ws-ind-temp - 1
+                   perform grava-checkpoint
+                   move 2                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
+                   move "Erro ao Ler Arq. arqTemperaturas "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if  ws-continuacao-pendente then
+      *>           Este "Registro" é Só o Resto de Uma Linha Anterior Mais Comprida que o Layout (Status 06) -
+      *>           Quarentena Tambem, Não é uma Leitura Nova de Verdade
+                   move fd-estacao                 to ws-rej-estacao
+                   move fd-dia                     to ws-rej-dia
+                   move fd-temp                    to ws-rej-temp
+                   move " Registro Invalido"       to ws-rej-motivo
+                   write fd-rej-linha from ws-rej-linha
+                   if  ws-fs-arqTemperaturas <> 06 then
+                       move "N" to ws-sw-continuacao
+                   end-if
+               else
+      *>           Quarentena - Só Avaliar a Faixa Se a Leitura Realmente Veio do Arquivo (Status 0)
+                   if  ws-fs-arqTemperaturas = 0 then
+                       perform processa-leitura-temperatura
+                   end-if
+
+      *>           Registro Mal Formado (Mais Comprido que o Layout do FD) - Mesma Quarentena de
+      *>           uma Leitura Fora da Faixa, ao Inves de Abortar o Lote Inteiro Por Causa de Uma Linha Corrompida
+                   if  ws-fs-arqTemperaturas = 06 then
+                       move fd-estacao                 to ws-rej-estacao
+                       move fd-dia                     to ws-rej-dia
+                       move fd-temp                    to ws-rej-temp
+                       move " Registro Invalido"       to ws-rej-motivo
+                       write fd-rej-linha from ws-rej-linha
+                       if  ws-fs-arqTemperaturas = 06 then
+                           move "S" to ws-sw-continuacao
+                       end-if
+                   end-if
+               end-if
+
+           end-perform
+
+      *>   Carga Completa Sem Erros de Leitura - Zera o Checkpoint Ja Aqui, Antes de Qualquer Open/Close Abaixo Que
+      *>   Possa Abortar, Para Que um Checkpoint Antigo de uma Carga Anterior Interrompida Não Fique Esquecido
+      *>   Apontando Para um Meio de Arquivo Ja Totalmente (e Corretamente) Relido Nesta Execução
+           move 0                                          to ws-chk-valor-grava
+           perform grava-checkpoint
+
+      *>   Reconciliação - Para Cada Estação Carregada, Avisa Sobre Dias Faltantes ou Duplicados (Não Aborta o Processamento)
+      *>   Os Alertas Vão Para um Log em Arquivo Alem da Tela, Para o Modo Batch Não Terminar Sem Deixar Rastro
+           open output arqAlertasReconciliacao.
+           if  ws-fs-arqAlertas <> 0 then
+               move 18                                           to ws-msn-erro-ofsset
+               move ws-fs-arqAlertas                             to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqAlertasReconcil. "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-estacao from 1 by 1 until ws-ind-estacao > ws-qtd-estacoes
+               perform reconcilia-estacao
+           end-perform
+
+           close arqAlertasReconciliacao.
+           if  ws-fs-arqAlertas <> 0 then
+               move 19                                           to ws-msn-erro-ofsset
+               move ws-fs-arqAlertas                             to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqAlertasReconcil. "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Fechar a Quarentena de Leituras Rejeitadas
+           close arqTemperaturasRejeitadas.
+           if  ws-fs-arqRejeitadas <> 0 then
+               move 7                                            to ws-msn-erro-ofsset
+               move ws-fs-arqRejeitadas                          to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqTemperaturasRejeit." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Fechar o Arquivo
+           close arqTemperaturas.
+      *>   Tratamento de Erro - Caso File Status Seja Diferente de Zero é Por que Ocorreu Erro ao Fechar o Arquivo
+           if  ws-fs-arqTemperaturas <> 0 then
+               move 3                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Quarentena / Carga na Tabela de Estações de Uma Leitura Ja Lida em fd-temperaturas
+      *>------------------------------------------------------------------------
+       processa-leitura-temperatura section.
+
+           if  fd-temp < ws-temp-min-valida
+           or  fd-temp > ws-temp-max-valida then
+      *>       Leitura Fora da Faixa Valida - Grava na Quarentena e Não Entra na Tabela
+               move fd-estacao                 to ws-rej-estacao
+               move fd-dia                     to ws-rej-dia
+               move fd-temp                    to ws-rej-temp
+               move " Fora da Faixa"           to ws-rej-motivo
+               write fd-rej-linha from ws-rej-linha
+           else
+      *>       Leitura Valida - Localiza (ou Cria) a Estação
+               perform localiza-estacao
+
+               if  ws-ind-estacao-achado = 0 then
+      *>           Tabela de Estações Ja Cheia (Limite de 50, Ver ws-estacoes) - Não Ha Onde Criar Mais Uma, Quarentena
+                   move fd-estacao                 to ws-rej-estacao
+                   move fd-dia                     to ws-rej-dia
+                   move fd-temp                    to ws-rej-temp
+                   move " Tabela de Estacoes Cheia" to ws-rej-motivo
+                   write fd-rej-linha from ws-rej-linha
+               else
+                   if  ws-estacao-qtd-temp(ws-ind-estacao-achado) >= 366 then
+      *>               Estação Ja com o Ano Cheio de Leituras (Limite de 366) - Descarta a Leitura Excedente na Quarentena
+                       move fd-estacao                 to ws-rej-estacao
+                       move fd-dia                     to ws-rej-dia
+                       move fd-temp                    to ws-rej-temp
+                       move " Estacao com Ano Cheio"   to ws-rej-motivo
+                       write fd-rej-linha from ws-rej-linha
+                   else
+      *>               Ha Vaga na Tabela da Estação - Acrescenta na Sua Tabela de Temperaturas Boas
+                       add 1                            to ws-estacao-qtd-temp(ws-ind-estacao-achado)
+                       move fd-dia      to ws-temp-dia(ws-ind-estacao-achado, ws-estacao-qtd-temp(ws-ind-estacao-achado))
+                       move fd-data     to ws-temp-data(ws-ind-estacao-achado, ws-estacao-qtd-temp(ws-ind-estacao-achado))
+                       move fd-temp     to ws-temp-valor(ws-ind-estacao-achado, ws-estacao-qtd-temp(ws-ind-estacao-achado))
+                   end-if
+               end-if
+           end-if
+
+           .
+       processa-leitura-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Localização (ou Criação) da Estação Lida do Arquivo na Tabela
+      *>------------------------------------------------------------------------
+       localiza-estacao section.
+
+           move 0 to ws-ind-estacao-achado
+
+      *>   Procurando Se a Estação do Registro Lido Ja Existe na Tabela
+           perform varying ws-ind-estacao from 1 by 1 until ws-ind-estacao > ws-qtd-estacoes
+               if  ws-estacao-cod(ws-ind-estacao) = fd-estacao then
+                   move ws-ind-estacao              to ws-ind-estacao-achado
+               end-if
+           end-perform
+
+      *>   Não Encontrada - Cria Uma Nova Estação ao Final da Tabela, Se Ainda Houver Vaga (Limite de 50, Ver ws-estacoes)
+           if  ws-ind-estacao-achado = 0
+           and ws-qtd-estacoes < 50 then
+               add 1                                to ws-qtd-estacoes
+               move ws-qtd-estacoes                 to ws-ind-estacao-achado
+               move fd-estacao                      to ws-estacao-cod(ws-ind-estacao-achado)
+               move 0                                to ws-estacao-qtd-temp(ws-ind-estacao-achado)
+           end-if
+
+           .
+       localiza-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Reconciliação de Dias Faltantes e Duplicados da Estação em ws-ind-estacao
+      *>------------------------------------------------------------------------
+       reconcilia-estacao section.
+
+      *>   Descobre o Maior Dia Carregado Para Esta Estação
+           move 0 to ws-maior-dia-estacao
+           perform varying ws-ind-temp-verif from 1 by 1
+                     until ws-ind-temp-verif > ws-estacao-qtd-temp(ws-ind-estacao)
+               if  ws-temp-dia(ws-ind-estacao, ws-ind-temp-verif) > ws-maior-dia-estacao then
+                   move ws-temp-dia(ws-ind-estacao, ws-ind-temp-verif) to ws-maior-dia-estacao
+               end-if
+           end-perform
+
+      *>   Para Cada Dia de 1 Ate o Maior Dia, Conta Quantas Vezes Ele Aparece na Tabela da Estação
+           perform varying ws-ind-dia-verif from 1 by 1 until ws-ind-dia-verif > ws-maior-dia-estacao
+               move 0 to ws-qtd-ocorrencias-dia
+               perform varying ws-ind-temp-verif from 1 by 1
+                         until ws-ind-temp-verif > ws-estacao-qtd-temp(ws-ind-estacao)
+                   if  ws-temp-dia(ws-ind-estacao, ws-ind-temp-verif) = ws-ind-dia-verif then
+                       add 1 to ws-qtd-ocorrencias-dia
+                   end-if
+               end-perform
+
+               move ws-estacao-cod(ws-ind-estacao)      to ws-alerta-estacao
+               move ws-ind-dia-verif                    to ws-alerta-dia
+
+               if  ws-qtd-ocorrencias-dia = 0 then
+                   move "Dia Faltando no Arquivo"        to ws-alerta-text
+                   display ws-alerta-linha
+                   write fd-alerta-linha from ws-alerta-linha
+               else
+                   if  ws-qtd-ocorrencias-dia > 1 then
+                       move "Dia Duplicado no Arquivo"   to ws-alerta-text
+                       display ws-alerta-linha
+                       write fd-alerta-linha from ws-alerta-linha
+                   end-if
+               end-if
+           end-perform
+
+           .
+       reconcilia-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica Se Existe Arquivo de Checkpoint de uma Carga Anterior Interrompida
+      *>------------------------------------------------------------------------
+       verifica-checkpoint section.
+
+      *>   Sem Checkpoint, a Carga Começa do Primeiro Registro
+           move 1 to ws-ind-temp-checkpoint
+
+      *>   Status 35 (Arquivo Não Existe) é o Caso Normal de Não Haver Checkpoint de Carga Anterior - Qualquer
+      *>   Outro Status Diferente de Zero é Erro de Verdade ao Abrir um Checkpoint Que Deveria Existir
+           open input arqCheckpoint
+           if  ws-fs-arqCheckpoint <> 0
+           and ws-fs-arqCheckpoint <> 35 then
+               move 24                                         to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                        to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqCheckpoint "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if  ws-fs-arqCheckpoint = 0 then
+               read arqCheckpoint
+               if  ws-fs-arqCheckpoint = 0 then
+                   compute ws-ind-temp-checkpoint = fd-chk-cab-ind-temp-checkpoint + 1
+
+      *>           Restaura o Switch de Continuação Tal Como Estava no Momento do Checkpoint - se a Interrupção
+      *>           Ocorreu Logo Apos um Registro Comprido Demais (Status 06), a Primeira Leitura do Laço Principal
+      *>           Apos o Reinicio Tem Que Ser Reconhecida Como o Resto Daquela Linha, Não Como Leitura Nova
+                   move fd-chk-cab-continuacao             to ws-sw-continuacao
+
+      *>           Validar a Quantidade de Estações do Cabeçalho Contra o Limite da Tabela (Ver ws-estacoes, Occurs 50) -
+      *>           um Checkpoint Truncado/Corrompido Não Pode Ser Usado Como Limite de Laço Sem Conferencia
+                   if  fd-chk-cab-qtd-estacoes > 50 then
+                       move 20                                          to ws-msn-erro-ofsset
+                       move 0                                           to ws-msn-erro-cod
+                       move "Checkpoint com Qtd. Estacoes Invalida "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+      *>           Restaura a Tabela de Estações Inteira a Partir do Checkpoint - os Registros Anteriores do
+      *>           Arquivo Original Só Precisam Ser Pulados (Ver Inicializa), Não Relidos e Reprocessados
+                   move fd-chk-cab-qtd-estacoes             to ws-qtd-estacoes
+                   perform varying ws-ind-estacao from 1 by 1 until ws-ind-estacao > ws-qtd-estacoes
+                       read arqCheckpoint
+                       if  ws-fs-arqCheckpoint <> 0 then
+                           move 21                                          to ws-msn-erro-ofsset
+                           move ws-fs-arqCheckpoint                        to ws-msn-erro-cod
+                           move "Erro/Checkpoint Truncado no Cabec. Estac." to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                       move fd-chk-est-cod                  to ws-estacao-cod(ws-ind-estacao)
+
+      *>               Validar a Quantidade de Leituras da Estação Contra o Limite da Tabela (Ver ws-estacao-temperaturas,
+      *>               Occurs 366) Antes de Usar Como Limite do Laço de Leituras Logo Abaixo
+                       if  fd-chk-est-qtd-temp > 366 then
+                           move 22                                          to ws-msn-erro-ofsset
+                           move 0                                           to ws-msn-erro-cod
+                           move "Checkpoint com Qtd. Leituras Invalida "    to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                       move fd-chk-est-qtd-temp              to ws-estacao-qtd-temp(ws-ind-estacao)
+
+                       perform varying ws-ind-temp from 1 by 1
+                                 until ws-ind-temp > ws-estacao-qtd-temp(ws-ind-estacao)
+                           read arqCheckpoint
+                           if  ws-fs-arqCheckpoint <> 0 then
+                               move 23                                          to ws-msn-erro-ofsset
+                               move ws-fs-arqCheckpoint                        to ws-msn-erro-cod
+                               move "Erro/Checkpoint Truncado na Leitura "      to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                           move fd-chk-leit-dia              to ws-temp-dia(ws-ind-estacao, ws-ind-temp)
+                           move fd-chk-leit-data             to ws-temp-data(ws-ind-estacao, ws-ind-temp)
+                           move fd-chk-leit-valor            to ws-temp-valor(ws-ind-estacao, ws-ind-temp)
+                       end-perform
+                   end-perform
+               end-if
+               close arqCheckpoint
+               if  ws-fs-arqCheckpoint <> 0 then
+                   move 25                                          to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                        to ws-msn-erro-cod
+                   move "Erro ao Fechar Arq. arqCheckpoint "       to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       verifica-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava em ws-chk-valor-grava a Quantidade de Registros Ja Carregados Com Sucesso - se Houver Erro (Valor > 0),
+      *>  Guarda Tambem a Tabela de Estações Inteira (ws-estacoes), Para Que o Reinicio Não Precise Reprocessar Nada
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+
+           open output arqCheckpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 14                                     to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                    to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqCheckpoint "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-chk-valor-grava                         to fd-chk-cab-ind-temp-checkpoint
+           move ws-sw-continuacao                          to fd-chk-cab-continuacao
+
+           if  ws-chk-valor-grava = 0 then
+      *>       Carga Concluida Sem Erros - Nenhuma Estação Precisa Ser Guardada, a Proxima Execução Recomeça do Zero
+               move 0                                       to fd-chk-cab-qtd-estacoes
+               write fd-chk-cabecalho
+           else
+      *>       Carga Interrompida - Guarda a Tabela de Estações Inteira Tal Como Esta na Working-Storage: Uma Linha
+      *>       de Cabeçalho Por Estação Seguida das Suas Leituras Boas, uma Por Linha
+               move ws-qtd-estacoes                         to fd-chk-cab-qtd-estacoes
+               write fd-chk-cabecalho
+
+               perform varying ws-ind-estacao from 1 by 1 until ws-ind-estacao > ws-qtd-estacoes
+                   move ws-estacao-cod(ws-ind-estacao)      to fd-chk-est-cod
+                   move ws-estacao-qtd-temp(ws-ind-estacao) to fd-chk-est-qtd-temp
+                   write fd-chk-estacao-cab
+
+                   perform varying ws-ind-temp from 1 by 1
+                             until ws-ind-temp > ws-estacao-qtd-temp(ws-ind-estacao)
+                       move ws-temp-dia(ws-ind-estacao, ws-ind-temp)   to fd-chk-leit-dia
+                       move ws-temp-data(ws-ind-estacao, ws-ind-temp)  to fd-chk-leit-data
+                       move ws-temp-valor(ws-ind-estacao, ws-ind-temp) to fd-chk-leit-valor
+                       write fd-chk-leitura
+                   end-perform
+               end-perform
+           end-if
+
+           close arqCheckpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 15                                     to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                    to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqCheckpoint "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       grava-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   Tentando Abrir o Arquivo de Controle do Modo Batch - Se Existir, o Processamento é Não Interativo.
+      *>   Status 35 (Arquivo Não Existe) é o Caso Normal de Não Haver Controle de Lote - Qualquer Outro Status
+      *>   Diferente de Zero é um Arquivo de Controle Mal Configurado e Tem Que Abortar, Não Cair Silenciosamente
+      *>   no Modo Interativo (Que Ficaria Parado Esperando Accept Sem Ninguem no Terminal)
+           open input arqDiasConsulta.
+           if  ws-fs-arqDiasConsulta <> 0
+           and ws-fs-arqDiasConsulta <> 35 then
+               move 26                                           to ws-msn-erro-ofsset
+               move ws-fs-arqDiasConsulta                        to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqDiasConsulta "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if  ws-fs-arqDiasConsulta = 0 then
+      *>       Modo Batch - Não Toca em Nenhum Accept, Processa a Lista de Consultas e Encerra
+               perform processamento-batch
+               close arqDiasConsulta
+           else
+      *>       Modo Interativo - Perguntando Qual Estação Será Consultada Nesta Execução
+               perform seleciona-estacao
+
+      *>       Chamando a Section de Calculo da Média da Temperatura
+               perform calculo-media-temp
+
+      *>       Chamando a Section que Grava o Relatorio de Desvio Diario em Relação a Media
+               perform gera-relatorio-desvio
+
+      *>       Menu do Sistema - Executar Até Que a Opção Sair Seja Igual a "S" ou "s"
+               perform until ws-sair = "S"
+                      or ws-sair = "s"
+      *>       Limpar Tela
+               display erase
+
+               display "'T'estar Dia / 'E'statisticas / 'C'orrigir Leitura / 'S'air"
+               accept ws-opcao
+
+               evaluate ws-opcao
+                   when "E"
+                   when "e"
+      *>               Exibir as Estatisticas Complementares (Minimo, Maximo e Desvio Padrão)
+                       perform exibe-estatisticas
+
+                   when "C"
+                   when "c"
+      *>               Corrigir Uma Leitura e Regravar o Arquivo de Temperaturas
+                       perform corrige-temperatura
+
+                   when "S"
+                   when "s"
+                       move ws-opcao to ws-sair
+
+                   when other
+                       display "Dia a Ser Testado (Estação " ws-cod-estacao "): "
+                       accept ws-dia
+
+      *>               Verificando se o Dia Informado Está Dentro do Intervalo de 1 a ws-qtd-temp
+                       if  ws-dia >= 1
+                       and ws-dia <= ws-qtd-temp then
+      *>                   Verificando se o Dia Informado Está Acima, Abaixo ou Está na Média
+                           if ws-temp-valor(ws-estacao-atual, ws-dia) > ws-media-temp then
+                               display "A Temperatura do Dia " ws-dia " Esta Acima da Media"
+                           else
+                               if ws-temp-valor(ws-estacao-atual, ws-dia) < ws-media-temp then
+                                   display "A Temperatura do Dia " ws-dia " Esta Abaixo da Media"
+                               else
+                                   display "A Temperatura Esta na Media"
+                               end-if
+                           end-if
+
+      *>                   Exportar o Resultado Desta Checagem Para o Feed CSV
+                           perform exporta-csv
+                       else
+                           display "Dia Fora do Intervalo Valido (1 - " ws-qtd-temp ")"
+                       end-if
+
+               end-evaluate
+
+           end-perform
+           end-if
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>        Processamento em Lote (Modo Batch) - Guiado por arqDiasConsulta.txt
+      *>------------------------------------------------------------------------
+       processamento-batch section.
+
+      *>   Abrir o Relatorio Para Gravação - Uma Linha Para Cada Consulta do Arquivo de Controle
+           open output arqRelatorioTemperaturas.
+           if  ws-fs-arqRelatorio <> 0 then
+               move 10                                         to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                          to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqRelatorioTemp  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Executar Ate Que o Arquivo de Controle Acabe, Lendo uma Estação/Dia Por Linha
+           perform until ws-fs-arqDiasConsulta = 10
+
+               read arqDiasConsulta
+               if  ws-fs-arqDiasConsulta <> 0
+               and ws-fs-arqDiasConsulta <> 10 then
+                   move 11                                           to ws-msn-erro-ofsset
+                   move ws-fs-arqDiasConsulta                        to ws-msn-erro-cod
+                   move "Erro ao Ler Arq. arqDiasConsulta "          to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if  ws-fs-arqDiasConsulta = 0 then
+      *>               Localizar a Estação Pedida na Tabela Ja Carregada
+                   move 0 to ws-ind-estacao-achado
+                   perform varying ws-ind-estacao from 1 by 1 until ws-ind-estacao > ws-qtd-estacoes
+                       if  ws-estacao-cod(ws-ind-estacao) = fd-consulta-estacao then
+                           move ws-ind-estacao          to ws-ind-estacao-achado
+                       end-if
+                   end-perform
+
+                   if  ws-ind-estacao-achado > 0 then
+                       move ws-ind-estacao-achado                      to ws-estacao-atual
+                       move fd-consulta-estacao                        to ws-cod-estacao
+                       move ws-estacao-qtd-temp(ws-estacao-atual)      to ws-qtd-temp
+
+      *>                   Recalcular a Media e Demais Estatisticas Para a Estação Pedida
+                       perform calculo-media-temp
+
+                       move fd-consulta-dia                            to ws-dia
+                       if  ws-dia >= 1
+                       and ws-dia <= ws-qtd-temp then
+                           perform grava-linha-relatorio
+                           perform exporta-csv
+                       end-if
+                   end-if
+               end-if
+
+           end-perform
+
+      *>   Fechar o Relatorio
+           close arqRelatorioTemperaturas.
+           if  ws-fs-arqRelatorio <> 0 then
+               move 12                                          to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                          to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqRelatorioTemp " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       processamento-batch-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>        Seleção da Estação a Ser Consultada Neste Processamento
+      *>------------------------------------------------------------------------
+       seleciona-estacao section.
+
+           move 0 to ws-ind-estacao-achado
+
+      *>   Sem Nenhuma Estação Carregada (Arquivo Vazio ou Tudo Rejeitado na Quarentena) Não Ha o Que Perguntar -
+      *>   Sem Esta Saida o Laço Abaixo Nunca Encontraria Uma Estação e Ficaria Pedindo o Codigo Para Sempre
+           if  ws-qtd-estacoes = 0 then
+               display "Nenhuma Estação Foi Carregada do Arquivo - Encerrando"
+               perform finaliza
+           end-if
+
+      *>   Repetir Ate Que o Codigo Informado Seja de Uma Estação Realmente Carregada
+           perform until ws-ind-estacao-achado > 0
+               display "Estação a Consultar: "
+               accept ws-cod-estacao
+
+               perform varying ws-ind-estacao from 1 by 1 until ws-ind-estacao > ws-qtd-estacoes
+                   if  ws-estacao-cod(ws-ind-estacao) = ws-cod-estacao then
+                       move ws-ind-estacao          to ws-ind-estacao-achado
+                   end-if
+               end-perform
+
+               if  ws-ind-estacao-achado = 0 then
+                   display "Estação Não Encontrada na Carga do Arquivo"
+               end-if
+           end-perform
+
+           move ws-ind-estacao-achado               to ws-estacao-atual
+           move ws-estacao-qtd-temp(ws-estacao-atual) to ws-qtd-temp
+
+           .
+       seleciona-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                     Calculo da Média de Temperatura
+      *>------------------------------------------------------------------------
+       calculo-media-temp section.
+
+      *>   Inicializando as Variaveis de Total, Minimo e Maximo
+           move 0                                              to ws-temp-total
+           move ws-temp-valor(ws-estacao-atual, 1)             to ws-temp-min
+           move ws-temp-valor(ws-estacao-atual, 1)             to ws-temp-max
+           move ws-temp-dia(ws-estacao-atual, 1)               to ws-dia-temp-min
+           move ws-temp-dia(ws-estacao-atual, 1)               to ws-dia-temp-max
+
+      *>   Executar Variando o Indice de Temperatura Ate Que o Indice Seja Maior Que a Quantidade Carregada Para Esta Estação
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-temp
+      *>       Calculando a Temperatura Total
+               compute ws-temp-total = ws-temp-total + ws-temp-valor(ws-estacao-atual, ws-ind-temp)
+
+      *>       Verificando se é o Novo Minimo
+               if  ws-temp-valor(ws-estacao-atual, ws-ind-temp) < ws-temp-min then
+                   move ws-temp-valor(ws-estacao-atual, ws-ind-temp) to ws-temp-min
+                   move ws-temp-dia(ws-estacao-atual, ws-ind-temp)   to ws-dia-temp-min
+               end-if
+
+      *>       Verificando se é o Novo Maximo
+               if  ws-temp-valor(ws-estacao-atual, ws-ind-temp) > ws-temp-max then
+                   move ws-temp-valor(ws-estacao-atual, ws-ind-temp) to ws-temp-max
+                   move ws-temp-dia(ws-estacao-atual, ws-ind-temp)   to ws-dia-temp-max
+               end-if
+
+           end-perform
+      *>   Calculando a Media das Temperaturas
+           compute ws-media-temp = ws-temp-total/ws-qtd-temp
+
+      *>   Calculando o Desvio Padrão a Partir da Media já Calculada
+           move 0 to ws-soma-quad-desvio
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-temp
+               compute ws-soma-quad-desvio = ws-soma-quad-desvio +
+                      (ws-temp-valor(ws-estacao-atual, ws-ind-temp) - ws-media-temp) *
+                      (ws-temp-valor(ws-estacao-atual, ws-ind-temp) - ws-media-temp)
+           end-perform
+           compute ws-desvio-padrao = function sqrt(ws-soma-quad-desvio/ws-qtd-temp)
+
+           .
+       calculo-media-temp-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>        Exibição das Estatisticas Complementares
+      *>------------------------------------------------------------------------
+       exibe-estatisticas section.
+
+           display "Media.........: " ws-media-temp
+           display "Minimo........: " ws-temp-min " (Dia " ws-dia-temp-min ")"
+           display "Maximo........: " ws-temp-max " (Dia " ws-dia-temp-max ")"
+           display "Desvio Padrão.: " ws-desvio-padrao
+
+           .
+       exibe-estatisticas-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>        Correção de Uma Leitura Ja Carregada
+      *>------------------------------------------------------------------------
+       corrige-temperatura section.
+
+           display "Dia a Corrigir (Estação " ws-cod-estacao "): "
+           accept ws-dia
+
+           if  ws-dia >= 1
+           and ws-dia <= ws-qtd-temp then
+               display "Nova Temperatura do Dia " ws-dia ": "
+               accept ws-temp-valor-corrigido
+
+      *>           Mesma Faixa Valida da Carga (002) - Não Deixa a Correção Reintroduzir uma Leitura Ruim no Arquivo
+               if  ws-temp-valor-corrigido < ws-temp-min-valida
+               or  ws-temp-valor-corrigido > ws-temp-max-valida then
+                   display "Temperatura Fora da Faixa Valida (-50,00 a 60,00) - Correção Não Aplicada"
+               else
+                   move ws-temp-valor-corrigido to ws-temp-valor(ws-estacao-atual, ws-dia)
+
+      *>               Regravar o Arquivo de Temperaturas com o Valor Corrigido
+                   perform regrava-arq-temperaturas
+
+      *>               Recalcular a Media (e as Demais Estatisticas) com o Valor Corrigido
+                   perform calculo-media-temp
+               end-if
+           else
+               display "Dia Fora do Intervalo Valido (1 - " ws-qtd-temp ")"
+           end-if
+
+           .
+       corrige-temperatura-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>        Regravação do Arquivo de Temperaturas Apos Correção
+      *>------------------------------------------------------------------------
+       regrava-arq-temperaturas section.
+
+      *>   Abrir o Arquivo de Temperaturas Para Gravação, Substituindo o Conteudo Anterior
+           open output arqTemperaturas.
+           if  ws-fs-arqTemperaturas <> 0 then
+               move 8                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao Regravar Arq. arqTemperaturas" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Gravar Novamente Todas as Estações e Todas as Leituras Boas, Já com a Correção Aplicada na Tabela
+           perform varying ws-ind-estacao from 1 by 1 until ws-ind-estacao > ws-qtd-estacoes
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-estacao-qtd-temp(ws-ind-estacao)
+                   move ws-estacao-cod(ws-ind-estacao)                      to fd-estacao
+                   move ws-temp-data(ws-ind-estacao, ws-ind-temp)            to fd-data
+                   move ws-temp-dia(ws-ind-estacao, ws-ind-temp)             to fd-dia
+                   move ws-temp-valor(ws-ind-estacao, ws-ind-temp)           to fd-temp
+                   write fd-temperaturas
+               end-perform
+           end-perform
+
+           close arqTemperaturas.
+           if  ws-fs-arqTemperaturas <> 0 then
+               move 9                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       regrava-arq-temperaturas-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>        Geração do Relatorio de Desvio Diario em Relação a Media
+      *>------------------------------------------------------------------------
+       gera-relatorio-desvio section.
+
+      *>   Abrir o Relatorio Para Gravação
+           open output arqRelatorioTemperaturas.
+           if  ws-fs-arqRelatorio <> 0 then
+               move 4                                          to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                          to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqRelatorioTemp  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Executar Variando o Indice de Temperatura Para Gravar Uma Linha do Relatorio Para Cada Dia Carregado da Estação Selecionada
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-temp
+               move ws-ind-temp                    to ws-dia
+               perform grava-linha-relatorio
+           end-perform
+
+      *>   Fechar o Relatorio
+           close arqRelatorioTemperaturas.
+           if  ws-fs-arqRelatorio <> 0 then
+               move 5                                          to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                          to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqRelatorioTemp " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gera-relatorio-desvio-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Gravação de Uma Linha do Relatorio de Desvio (Estação Atual, Posição ws-dia na Tabela - o Dia
+      *>  Gravado na Linha é o Dia Real Guardado em ws-temp-dia, Não a Posição, Para Não Conflitar com o
+      *>  Aviso de Dia Faltante/Duplicado Que Reconcilia-Estacao Ja Pode Ter Gerado Para Esta Estação)
+      *>------------------------------------------------------------------------
+       grava-linha-relatorio section.
+
+           move ws-cod-estacao                 to ws-rel-estacao
+           move ws-temp-dia(ws-estacao-atual, ws-dia) to ws-rel-dia
+           move ws-temp-valor(ws-estacao-atual, ws-dia) to ws-rel-temp
+           move ws-media-temp                   to ws-rel-media
+
+           if  ws-temp-valor(ws-estacao-atual, ws-dia) > ws-media-temp then
+               move "Acima da Media"            to ws-rel-status
+           else
+               if ws-temp-valor(ws-estacao-atual, ws-dia) < ws-media-temp then
+                   move "Abaixo da Media"       to ws-rel-status
+               else
+                   move "Na Media"              to ws-rel-status
+               end-if
+           end-if
+
+           write fd-rel-linha from ws-rel-linha
+
+           .
+       grava-linha-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exportação do Resultado da Checagem do Dia (Estação/Dia em ws-estacao-atual/ws-dia) Para o Feed CSV
+      *>------------------------------------------------------------------------
+       exporta-csv section.
+
+           if  ws-temp-valor(ws-estacao-atual, ws-dia) > ws-media-temp then
+               move "Acima da Media"            to ws-csv-status-texto
+           else
+               if ws-temp-valor(ws-estacao-atual, ws-dia) < ws-media-temp then
+                   move "Abaixo da Media"       to ws-csv-status-texto
+               else
+                   move "Na Media"              to ws-csv-status-texto
+               end-if
+           end-if
+
+      *>   O Feed é Sempre Anexado - Se o Arquivo Ainda Não Existe (Status 35), Cria Na Primeira Vez
+           open extend arqTemperaturasResultado
+           if  ws-fs-arqResultado = 35 then
+               open output arqTemperaturasResultado
+           end-if
+           if  ws-fs-arqResultado <> 0
+           and ws-fs-arqResultado <> 35 then
+               move 16                                           to ws-msn-erro-ofsset
+               move ws-fs-arqResultado                           to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqTemperaturasResult. " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Formato Pedido (Dia;Temp;Media;Status) Quando Só Ha Uma Estação no Arquivo; Com Mais de Uma, a Estação
+      *>   Entra na Frente da Linha Para Não Ficar Ambiguo
+           if  ws-qtd-estacoes > 1 then
+               move ws-cod-estacao                          to ws-csv-estacao
+               move ws-temp-dia(ws-estacao-atual, ws-dia)    to ws-csv-dia
+               move ws-temp-valor(ws-estacao-atual, ws-dia)  to ws-csv-temp
+               move ws-media-temp                            to ws-csv-media
+               move ws-csv-status-texto                      to ws-csv-status
+               write fd-csv-linha from ws-csv-linha-estacao
+           else
+               move ws-temp-dia(ws-estacao-atual, ws-dia)    to ws-csv-simples-dia
+               move ws-temp-valor(ws-estacao-atual, ws-dia)  to ws-csv-simples-temp
+               move ws-media-temp                            to ws-csv-simples-media
+               move ws-csv-status-texto                      to ws-csv-simples-status
+               write fd-csv-linha from ws-csv-linha-simples
+           end-if
+
+           close arqTemperaturasResultado
+           if  ws-fs-arqResultado <> 0 then
+               move 17                                            to ws-msn-erro-ofsset
+               move ws-fs-arqResultado                            to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqTemperaturasResult."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       exporta-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                     Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+      *>   Caso Finalize de Forma Anormal a Mensagem de Erro Aparecerá
+           display erase
+           display ws-msn-erro
+
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                            Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
+
